@@ -0,0 +1,17 @@
+//IFTGDGIN JOB (ACCT123,DEPT99),'IFNOTTHEN GDG INIT',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* IFTGDGIN - ONE-TIME BOOTSTRAP JOB.  RUN ONCE, BY HAND,       *
+//*            BEFORE THE FIRST SCHEDULED EXECUTION OF IFTPROC,  *
+//*            TO CATALOG A GENERATION ZERO OF THE CHKPT GDG     *
+//*            BASE.  THE EDIT STEP OF IFTPROC ALLOCATES         *
+//*            CHKPTIN AS CHKPT(0) ON EVERY RUN REGARDLESS OF    *
+//*            WHETHER IFNOTTHEN ACTUALLY OPENS IT, SO AT LEAST  *
+//*            ONE GENERATION MUST ALREADY EXIST OR THE EDIT     *
+//*            STEP FAILS AT ALLOCATION BEFORE THE PROGRAM EVEN  *
+//*            RUNS.  NOT PART OF THE DAILY SCHEDULE.             *
+//*--------------------------------------------------------------*
+//INIT     EXEC PGM=IEFBR14
+//CHKPT0   DD   DSN=PROD.IFNOTTHN.CHKPT(+1),DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=59,BLKSIZE=5900)
