@@ -0,0 +1,16 @@
+//IFTDAILY JOB (ACCT123,DEPT99),'IFNOTTHEN DAILY EDIT',
+//         CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* IFTDAILY - OVERNIGHT BATCH JOB STREAM FOR THE IFNOTTHEN      *
+//*            DAILY TRANSACTION EDIT.  SCHEDULED NIGHTLY AFTER  *
+//*            THE DAILY TRANSACTION FILE (PROD.IFNOTTHN.        *
+//*            DAILY.TRANIN) IS AVAILABLE.                       *
+//*                                                               *
+//* RETURN CODES FROM THE EDIT STEP -                             *
+//*    0  - NO EXCEPTIONS                                        *
+//*    4  - EXCEPTIONS FOUND, WITHIN TOLERANCE                   *
+//*    8  - EXCEPTIONS EXCEED TOLERANCE - RCCHK STEP FAILS THE   *
+//*         JOB SO IT SHOWS AS ABNORMAL IN THE SCHEDULER.         *
+//*--------------------------------------------------------------*
+//IFTSTEP  EXEC IFTPROC,HLQ=PROD.IFNOTTHN,
+//         LOADLIB=PROD.IFNOTTHN.LOADLIB
