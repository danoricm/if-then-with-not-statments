@@ -0,0 +1,68 @@
+//IFTPROC  PROC HLQ=PROD.IFNOTTHN,LOADLIB=PROD.IFNOTTHN.LOADLIB,
+//         TOLCC=0004
+//*--------------------------------------------------------------*
+//* IFTPROC - CATALOGED PROCEDURE FOR THE IFNOTTHEN DAILY EDIT   *
+//*           RUN.  CALLED FROM THE OVERNIGHT BATCH SCHEDULE.    *
+//*                                                               *
+//*  STEP MAINT  - APPLIES ANY OPERATOR THRESHOLD-MAINTENANCE    *
+//*                TRANSACTIONS TO THE CONTROL CARD AND LOGS     *
+//*                THE CHANGE.                                   *
+//*  STEP CLRMNT - EMPTIES THE MAINTENANCE TRANSACTION FEED SO   *
+//*                A "UT" TRANSACTION ISN'T RE-APPLIED ON THE    *
+//*                NEXT RUN.  THE CHANGE ITSELF STAYS ON RECORD  *
+//*                IN CHGLOG, SO NOTHING IS LOST BY CLEARING IT. *
+//*  STEP REPLCTL - PROMOTES THE MAINTAINED CONTROL CARD TO THE  *
+//*                LIVE CONTROL-CARD DATASET READ BY THE EDIT.   *
+//*  STEP EDIT   - RUNS IFNOTTHEN AGAINST THE DAY'S TRANSACTION  *
+//*                FILE, PRODUCING THE EXCEPTION REPORT, THE     *
+//*                SUSPENSE FILE AND THE NEXT CHECKPOINT.  ALSO  *
+//*                CLEARS THE CONTROL CARD'S RESTART SWITCH ONCE *
+//*                A RESTART RUN HAS CAUGHT UP CLEANLY.          *
+//*  STEP RCCHK  - RUNS ONLY WHEN EDIT RETURNS ABOVE THE         *
+//*                TOLERANCE RETURN CODE, FAILING THE JOB.       *
+//*                                                               *
+//*  ONE-TIME SETUP - CHKPTIN BELOW ALWAYS ALLOCATES CHKPT(0),   *
+//*  EVEN ON A NON-RESTART RUN, SO THE CHKPT GDG BASE MUST HAVE  *
+//*  AT LEAST ONE GENERATION CATALOGED BEFORE IFTPROC IS RUN FOR *
+//*  THE FIRST TIME.  RUN THE IFTGDGIN BOOTSTRAP JOB ONCE, BY    *
+//*  HAND, BEFORE THE FIRST SCHEDULED EXECUTION OF THIS PROC.    *
+//*--------------------------------------------------------------*
+//MAINT    EXEC PGM=IFTMAINT
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//CTLOLD   DD   DSN=&HLQ..CONTROL.CARD,DISP=SHR
+//CTLNEW   DD   DSN=&&TEMPCTL,DISP=(NEW,PASS,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//              DCB=(RECFM=FB,LRECL=56,BLKSIZE=5600)
+//MNTIN    DD   DSN=&HLQ..MAINT.TRANS,DISP=SHR
+//CHGLOG   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//CLRMNT   EXEC PGM=IEBGENER,COND=(0,NE,MAINT)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DUMMY
+//SYSUT2   DD   DSN=&HLQ..MAINT.TRANS,DISP=OLD
+//*
+//REPLCTL  EXEC PGM=IEBGENER,COND=(0,NE,MAINT)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=&&TEMPCTL,DISP=(OLD,DELETE)
+//SYSUT2   DD   DSN=&HLQ..CONTROL.CARD,DISP=OLD
+//*
+//EDIT     EXEC PGM=IFNOTTHEN,COND=((0,NE,MAINT),(0,NE,REPLCTL))
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//CTLCARD  DD   DSN=&HLQ..CONTROL.CARD,DISP=OLD
+//TRANIN   DD   DSN=&HLQ..DAILY.TRANIN,DISP=SHR
+//RPTOUT   DD   SYSOUT=*
+//SUSOUT   DD   DSN=&HLQ..SUSPENSE(+1),DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//              DCB=(RECFM=FB,LRECL=76,BLKSIZE=7600)
+//CHKPTIN  DD   DSN=&HLQ..CHKPT(0),DISP=SHR
+//CHKPTOUT DD   DSN=&HLQ..CHKPT(+1),DISP=(NEW,CATLG,DELETE),
+//              UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//              DCB=(RECFM=FB,LRECL=59,BLKSIZE=5900)
+//SYSOUT   DD   SYSOUT=*
+//*
+//RCCHK    EXEC PGM=IFTRCCHK,COND=(&TOLCC,LE,EDIT)
+//STEPLIB  DD   DSN=&LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
