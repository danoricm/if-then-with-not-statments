@@ -0,0 +1,32 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    IFTRCCHK.
+000120 AUTHOR.        D MCCARRON.
+000130 INSTALLATION.  DAILY OPERATIONS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160
+000170******************************************************
+000180*  MODIFICATION HISTORY                               *
+000190*  --------------------------------------------------  *
+000200*  08/08/2026  DM   ORIGINAL PROGRAM.  CONDITIONED IN   *
+000210*                   THE IFTPROC JCL TO RUN ONLY WHEN    *
+000220*                   THE IFNOTTHEN EDIT STEP RETURNS A   *
+000230*                   CODE ABOVE 4 (EXCEPTION COUNT OVER  *
+000240*                   THE CONTROL-CARD TOLERANCE), SO THE *
+000250*                   OVERNIGHT JOB SHOWS A CLEAR FAILURE *
+000260*                   STEP INSTEAD OF JUST A HIGH STEP    *
+000270*                   RETURN CODE BURIED IN THE LISTING.  *
+000280******************************************************
+000290
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.   IBM-370.
+000330 OBJECT-COMPUTER.   IBM-370.
+000340
+000350 PROCEDURE DIVISION.
+000360
+000370 0000-MAINLINE.
+000380     DISPLAY "IFR0001E EXCEPTION TOLERANCE EXCEEDED - ".
+000390     DISPLAY "IFR0002E SEE RPTOUT FROM THE EDIT STEP.".
+000400     MOVE 8 TO RETURN-CODE.
+000410     STOP RUN.
