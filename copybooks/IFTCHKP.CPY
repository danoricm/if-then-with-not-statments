@@ -0,0 +1,16 @@
+000100*****************************************************
+000110*  IFTCHKP.CPY                                      *
+000120*  RESTART/CHECKPOINT RECORD.  WRITTEN EVERY N       *
+000130*  RECORDS SO A LATER RUN CAN SKIP FORWARD PAST WORK *
+000140*  ALREADY COMPLETED INSTEAD OF REPROCESSING THE     *
+000150*  WHOLE INPUT FILE AFTER AN ABEND.                  *
+000160*****************************************************
+000170 01  IFT-CHECKPOINT-RECORD.
+000180     05  IFT-CHK-LAST-RECORD-ID     PIC X(10).
+000190     05  IFT-CHK-RECORDS-READ       PIC 9(09) COMP-3.
+000200     05  IFT-CHK-RECORDS-MATCH      PIC 9(09) COMP-3.
+000210     05  IFT-CHK-RECORDS-FAIL       PIC 9(09) COMP-3.
+000215     05  IFT-CHK-EXCEPTION-COUNT    PIC 9(09) COMP-3.
+000220     05  IFT-CHK-CHECKPOINT-DATE    PIC 9(08).
+000230     05  IFT-CHK-CHECKPOINT-TIME    PIC 9(06).
+000240     05  FILLER                     PIC X(15).
