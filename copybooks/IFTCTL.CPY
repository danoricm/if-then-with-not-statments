@@ -0,0 +1,18 @@
+000100*****************************************************
+000110*  IFTCTL.CPY                                       *
+000120*  RUN CONTROL CARD FOR IFNOTTHEN.  ONE RECORD READ  *
+000130*  AT THE START OF EACH RUN.  MAINTAINED BY THE      *
+000140*  IFTMAINT THRESHOLD-MAINTENANCE PROGRAM.           *
+000150*****************************************************
+000160 01  IFT-CONTROL-RECORD.
+000170     05  IFT-CTL-THRESHOLD          PIC 9(02).
+000180     05  IFT-CTL-TOLERANCE          PIC 9(05).
+000190     05  IFT-CTL-CHECKPOINT-INTVL   PIC 9(05).
+000200     05  IFT-CTL-RESTART-SWITCH     PIC X(01).
+000210         88  IFT-CTL-RESTART-YES        VALUE "Y".
+000220         88  IFT-CTL-RESTART-NO         VALUE "N".
+000230     05  IFT-CTL-DATE-LOW           PIC 9(08).
+000240     05  IFT-CTL-DATE-HIGH          PIC 9(08).
+000250     05  IFT-CTL-LAST-CHANGED-BY    PIC X(08).
+000260     05  IFT-CTL-LAST-CHANGED-DATE  PIC 9(08).
+000270     05  FILLER                     PIC X(11).
