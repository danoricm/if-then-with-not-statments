@@ -0,0 +1,13 @@
+000100*****************************************************
+000110*  IFTTRAN.CPY                                      *
+000120*  DAILY TRANSACTION RECORD LAYOUT FOR IFNOTTHEN.    *
+000130*  ONE OCCURRENCE PER ITEM TO BE EDITED FOR THE DAY. *
+000140*****************************************************
+000150 01  IFT-TRAN-RECORD.
+000160     05  IFT-TRAN-RECORD-ID         PIC X(10).
+000170     05  IFT-TRAN-EFF-DATE          PIC 9(08).
+000180     05  IFT-TRAN-CHECK-VALUE       PIC 9(02).
+000190     05  IFT-TRAN-CODE              PIC X(04).
+000200     05  IFT-TRAN-AMOUNT            PIC S9(09)V99 COMP-3.
+000210     05  IFT-TRAN-DESCRIPTION       PIC X(20).
+000220     05  FILLER                     PIC X(10).
