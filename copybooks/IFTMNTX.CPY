@@ -0,0 +1,15 @@
+000100*****************************************************
+000110*  IFTMNTX.CPY                                      *
+000120*  THRESHOLD MAINTENANCE TRANSACTION.  SUBMITTED BY  *
+000130*  AN AUTHORIZED OPERATOR TO CHANGE A REFERENCE      *
+000140*  VALUE ON THE IFNOTTHEN CONTROL RECORD WITHOUT A   *
+000150*  PROGRAM CHANGE.  PICKED UP BY IFTMAINT BEFORE THE *
+000160*  NEXT IFNOTTHEN RUN.                               *
+000170*****************************************************
+000180 01  IFT-MAINT-TRANSACTION.
+000190     05  IFT-MNT-ACTION-CODE        PIC X(02).
+000200         88  IFT-MNT-UPDATE-THRESHOLD   VALUE "UT".
+000210     05  IFT-MNT-NEW-THRESHOLD      PIC 9(02).
+000220     05  IFT-MNT-EFFECTIVE-DATE     PIC 9(08).
+000230     05  IFT-MNT-CHANGED-BY         PIC X(08).
+000240     05  FILLER                     PIC X(30).
