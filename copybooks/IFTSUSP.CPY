@@ -0,0 +1,17 @@
+000100*****************************************************
+000110*  IFTSUSP.CPY                                      *
+000120*  SUSPENSE INTERFACE RECORD.  WRITTEN FOR EVERY     *
+000130*  TRANSACTION THAT FAILS ANY EDIT SO RECONCILIATION *
+000140*  CAN TRACK THE EXCEPTION TO RESOLUTION.            *
+000150*****************************************************
+000160 01  IFT-SUSPENSE-RECORD.
+000170     05  IFT-SUS-RECORD-ID          PIC X(10).
+000180     05  IFT-SUS-EFF-DATE           PIC 9(08).
+000190     05  IFT-SUS-CHECK-VALUE        PIC 9(02).
+000200     05  IFT-SUS-EXPECTED-VALUE     PIC 9(02).
+000210     05  IFT-SUS-REASON-CODE        PIC X(04).
+000220     05  IFT-SUS-AMOUNT             PIC S9(09)V99 COMP-3.
+000230     05  IFT-SUS-DESCRIPTION        PIC X(20).
+000240     05  IFT-SUS-RUN-DATE           PIC 9(08).
+000250     05  IFT-SUS-RUN-TIME           PIC 9(06).
+000260     05  FILLER                     PIC X(10).
