@@ -1,12 +1,615 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IfNotThen.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 x PIC 99 VALUE 10.
-
-       PROCEDURE DIVISION.
-           IF x NOT = 10 THEN
-               DISPLAY "x is not 10"
-           END-IF.
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    IFNOTTHEN.
+000120 AUTHOR.        D MCCARRON.
+000130 INSTALLATION.  DAILY OPERATIONS.
+000140 DATE-WRITTEN.  01/04/2019.
+000150 DATE-COMPILED.
+000160
+000170******************************************************
+000180*  MODIFICATION HISTORY                               *
+000190*  --------------------------------------------------  *
+000200*  01/04/2019  DM   ORIGINAL PROGRAM - SINGLE HARD-    *
+000210*                   CODED COMPARE OF X AGAINST 10.     *
+000220*  08/08/2026  DM   REWORKED AS A DAILY BATCH EDIT RUN *
+000230*                   AGAINST A TRANSACTION FILE.  THE   *
+000240*                   COMPARE VALUE IS NO LONGER A       *
+000250*                   WORKING-STORAGE CONSTANT - IT IS   *
+000260*                   READ FROM A CONTROL CARD AT START  *
+000270*                   OF RUN SO OPERATIONS CAN CHANGE    *
+000280*                   THE THRESHOLD WITHOUT A RECOMPILE. *
+000290*  08/08/2026  DM   ADDED A PRINTED EXCEPTION REPORT    *
+000300*                   AND AN END-OF-RUN SUMMARY OF        *
+000310*                   RECORDS READ, MATCHED AND FAILED.   *
+000320*  08/08/2026  DM   ADDED THE IFTTRAN TRANSACTION       *
+000330*                   RECORD LAYOUT SO EXCEPTIONS CAN BE  *
+000340*                   TRACED BACK TO A RECORD ID.         *
+000350*  08/08/2026  DM   ADDED RESTART/CHECKPOINT SUPPORT SO *
+000360*                   THE RUN CAN RESUME MID-FILE AFTER   *
+000370*                   AN ABEND INSTEAD OF REPROCESSING    *
+000380*                   THE WHOLE DAY'S VOLUME.             *
+000390*  08/08/2026  DM   EXPANDED THE SINGLE THRESHOLD TEST  *
+000400*                   INTO FOUR FIELD-LEVEL EDITS, EACH   *
+000410*                   WITH ITS OWN REASON CODE.           *
+000420*  08/08/2026  DM   FAILING RECORDS ARE NOW ALSO WRITTEN *
+000430*                   TO A SUSPENSE FILE FOR RECONCILI-   *
+000440*                   ATION.  SEE IFTMAINT FOR THE         *
+000450*                   THRESHOLD-MAINTENANCE FEED THAT     *
+000460*                   KEEPS THE CONTROL CARD CURRENT.     *
+000470******************************************************
+000480
+000490 ENVIRONMENT DIVISION.
+000500 CONFIGURATION SECTION.
+000510 SOURCE-COMPUTER.   IBM-370.
+000520 OBJECT-COMPUTER.   IBM-370.
+000530
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT IFT-CTL-FILE
+000570         ASSIGN TO CTLCARD
+000580         ORGANIZATION IS SEQUENTIAL
+000590         FILE STATUS IS IFT-CTL-FILE-STATUS.
+000600
+000610     SELECT IFT-TRAN-FILE
+000620         ASSIGN TO TRANIN
+000630         ORGANIZATION IS SEQUENTIAL
+000640         FILE STATUS IS IFT-TRAN-FILE-STATUS.
+000650
+000660     SELECT IFT-RPT-FILE
+000670         ASSIGN TO RPTOUT
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS IFT-RPT-FILE-STATUS.
+000700
+000710     SELECT IFT-SUS-FILE
+000720         ASSIGN TO SUSOUT
+000730         ORGANIZATION IS SEQUENTIAL
+000740         FILE STATUS IS IFT-SUS-FILE-STATUS.
+000750
+000760     SELECT IFT-CHKIN-FILE
+000770         ASSIGN TO CHKPTIN
+000780         ORGANIZATION IS SEQUENTIAL
+000790         FILE STATUS IS IFT-CHKIN-FILE-STATUS.
+000800
+000810     SELECT IFT-CHKOUT-FILE
+000820         ASSIGN TO CHKPTOUT
+000830         ORGANIZATION IS SEQUENTIAL
+000840         FILE STATUS IS IFT-CHKOUT-FILE-STATUS.
+000850
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  IFT-CTL-FILE
+000890     RECORDING MODE IS F
+000900     LABEL RECORDS ARE STANDARD.
+000910     COPY IFTCTL.
+000920
+000930 FD  IFT-TRAN-FILE
+000940     RECORDING MODE IS F
+000950     LABEL RECORDS ARE STANDARD.
+000960     COPY IFTTRAN.
+000970
+000980 FD  IFT-RPT-FILE
+000990     RECORDING MODE IS F
+001000     LABEL RECORDS ARE STANDARD.
+001010 01  IFT-RPT-RECORD                 PIC X(133).
+001020
+001030 FD  IFT-SUS-FILE
+001040     RECORDING MODE IS F
+001050     LABEL RECORDS ARE STANDARD.
+001060     COPY IFTSUSP.
+001070
+001080 FD  IFT-CHKIN-FILE
+001090     RECORDING MODE IS F
+001100     LABEL RECORDS ARE STANDARD.
+001110     COPY IFTCHKP REPLACING ==IFT-CHECKPOINT-RECORD==
+001120                          BY ==IFT-CHKIN-RECORD==.
+001130
+001140 FD  IFT-CHKOUT-FILE
+001150     RECORDING MODE IS F
+001160     LABEL RECORDS ARE STANDARD.
+001170     COPY IFTCHKP REPLACING ==IFT-CHECKPOINT-RECORD==
+001180                          BY ==IFT-CHKOUT-RECORD==.
+001190
+001200 WORKING-STORAGE SECTION.
+001210
+001220******************************************************
+001230*  FILE STATUS AND END-OF-FILE SWITCHES               *
+001240******************************************************
+001250 77  IFT-CTL-FILE-STATUS         PIC X(02) VALUE SPACES.
+001260 77  IFT-TRAN-FILE-STATUS        PIC X(02) VALUE SPACES.
+001270 77  IFT-RPT-FILE-STATUS         PIC X(02) VALUE SPACES.
+001280 77  IFT-SUS-FILE-STATUS         PIC X(02) VALUE SPACES.
+001290 77  IFT-CHKIN-FILE-STATUS       PIC X(02) VALUE SPACES.
+001300 77  IFT-CHKOUT-FILE-STATUS      PIC X(02) VALUE SPACES.
+001310
+001320 77  IFT-EOF-SWITCH              PIC X(01) VALUE "N".
+001330     88  IFT-END-OF-FILE                    VALUE "Y".
+001340
+001380 77  IFT-CHKIN-EOF-SWITCH        PIC X(01) VALUE "N".
+001390     88  IFT-CHKIN-AT-EOF                   VALUE "Y".
+001400
+001410 77  IFT-SKIP-SWITCH             PIC X(01) VALUE "N".
+001420     88  IFT-STILL-SKIPPING                 VALUE "Y".
+001430
+001440 77  IFT-EDIT-FAILED-SWITCH      PIC X(01) VALUE "N".
+001450     88  IFT-EDIT-HAS-FAILED                VALUE "Y".
+001460
+001470 77  IFT-VALID-CODE-SWITCH       PIC X(01) VALUE "N".
+001480     88  IFT-CODE-IS-VALID                  VALUE "Y".
+001490
+001500******************************************************
+001510*  RUN COUNTERS AND ACCUMULATORS                      *
+001520******************************************************
+001530 77  IFT-RECORDS-READ            PIC 9(09) COMP-3 VALUE ZERO.
+001540 77  IFT-RECORDS-MATCHED         PIC 9(09) COMP-3 VALUE ZERO.
+001550 77  IFT-RECORDS-FAILED          PIC 9(09) COMP-3 VALUE ZERO.
+001560 77  IFT-EXCEPTION-LINE-COUNT    PIC 9(09) COMP-3 VALUE ZERO.
+001570 77  IFT-CHECKPOINT-COUNTER      PIC 9(09) COMP-3 VALUE ZERO.
+001580 77  IFT-SUBSCRIPT               PIC 9(02) COMP    VALUE ZERO.
+001590 77  IFT-RESTART-KEY             PIC X(10) VALUE SPACES.
+001600 77  IFT-REASON-CODE             PIC X(04) VALUE SPACES.
+001610 77  IFT-REASON-TEXT             PIC X(40) VALUE SPACES.
+001620
+001630 77  IFT-RUN-DATE                PIC 9(08) VALUE ZERO.
+001640 77  IFT-RUN-TIME                PIC 9(06) VALUE ZERO.
+001650
+001660******************************************************
+001670*  TABLE OF VALID TRANSACTION CODES                   *
+001680******************************************************
+001690 01  IFT-VALID-CODE-TABLE.
+001700     05  FILLER                  PIC X(04) VALUE "A1  ".
+001710     05  FILLER                  PIC X(04) VALUE "B2  ".
+001720     05  FILLER                  PIC X(04) VALUE "C3  ".
+001730     05  FILLER                  PIC X(04) VALUE "D4  ".
+001740 01  IFT-VALID-CODE-REDEF REDEFINES IFT-VALID-CODE-TABLE.
+001750     05  IFT-VALID-CODE-ENTRY    PIC X(04) OCCURS 4 TIMES.
+001760
+001770******************************************************
+001780*  EXCEPTION REPORT LINE LAYOUTS                      *
+001790******************************************************
+001800 01  IFT-RPT-HEADING-1.
+001810     05  FILLER                  PIC X(01) VALUE SPACES.
+001820     05  FILLER                  PIC X(35)
+001830         VALUE "IFNOTTHEN DAILY EXCEPTION REPORT".
+001840     05  FILLER                  PIC X(10) VALUE "RUN DATE ".
+001850     05  IFT-RH1-RUN-DATE        PIC 9(08).
+001860     05  FILLER                  PIC X(04) VALUE SPACES.
+001870     05  FILLER                  PIC X(10) VALUE "RUN TIME ".
+001880     05  IFT-RH1-RUN-TIME        PIC 9(06).
+001890     05  FILLER                  PIC X(59) VALUE SPACES.
+001900
+001910 01  IFT-RPT-HEADING-2.
+001920     05  FILLER                  PIC X(01) VALUE SPACES.
+001930     05  FILLER                  PIC X(11) VALUE "RECORD ID".
+001940     05  FILLER                  PIC X(11) VALUE "EFF DATE".
+001950     05  FILLER                  PIC X(07) VALUE "VALUE".
+001960     05  FILLER                  PIC X(10) VALUE "EXPECTED".
+001970     05  FILLER                  PIC X(08) VALUE "REASON".
+001980     05  FILLER                  PIC X(42) VALUE "REASON DESC".
+001990     05  FILLER                  PIC X(43) VALUE SPACES.
+002000
+002010 01  IFT-RPT-DETAIL-LINE.
+002020     05  FILLER                  PIC X(01) VALUE SPACES.
+002030     05  IFT-RD-RECORD-ID        PIC X(10).
+002040     05  FILLER                  PIC X(01) VALUE SPACES.
+002050     05  IFT-RD-EFF-DATE         PIC 9(08).
+002060     05  FILLER                  PIC X(02) VALUE SPACES.
+002070     05  IFT-RD-CHECK-VALUE      PIC Z9.
+002080     05  FILLER                  PIC X(05) VALUE SPACES.
+002090     05  IFT-RD-EXPECTED-VALUE   PIC Z9.
+002100     05  FILLER                  PIC X(06) VALUE SPACES.
+002110     05  IFT-RD-REASON-CODE      PIC X(04).
+002120     05  FILLER                  PIC X(04) VALUE SPACES.
+002130     05  IFT-RD-REASON-TEXT      PIC X(40).
+002140     05  FILLER                  PIC X(48) VALUE SPACES.
+002150
+002160 01  IFT-RPT-SUMMARY-LINE.
+002170     05  FILLER                  PIC X(01) VALUE SPACES.
+002180     05  IFT-RS-LABEL            PIC X(35).
+002190     05  IFT-RS-COUNT            PIC ZZZ,ZZZ,ZZ9.
+002200     05  FILLER                  PIC X(86) VALUE SPACES.
+002210
+002220 PROCEDURE DIVISION.
+002230
+002240******************************************************
+002250*  0000-MAINLINE                                      *
+002260******************************************************
+002270 0000-MAINLINE.
+002280     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002290     IF RETURN-CODE = 16
+002300         GO TO 0000-EXIT
+002310     END-IF.
+002320     PERFORM 2000-PROCESS-TRAN-FILE THRU 2000-EXIT
+002330         UNTIL IFT-END-OF-FILE.
+002335     IF IFT-STILL-SKIPPING
+002336         DISPLAY "IFT0012E RESTART KEY " IFT-RESTART-KEY
+002337                 " NOT FOUND IN TRANSACTION FILE"
+002338         MOVE 16 TO RETURN-CODE
+002339         GO TO 0000-EXIT
+002340     END-IF.
+002345     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+002350 0000-EXIT.
+002360     STOP RUN.
+002370
+002380******************************************************
+002390*  1000-INITIALIZE - READ CONTROL CARD, OPEN FILES,   *
+002400*  PRINT REPORT HEADINGS, POSITION FOR RESTART AND    *
+002410*  PRIME THE FIRST TRANSACTION READ.                  *
+002420******************************************************
+002430 1000-INITIALIZE.
+002440     ACCEPT IFT-RUN-DATE FROM DATE YYYYMMDD.
+002450     ACCEPT IFT-RUN-TIME FROM TIME.
+002460     OPEN INPUT IFT-CTL-FILE.
+002470     IF IFT-CTL-FILE-STATUS NOT = "00"
+002480         DISPLAY "IFT0001E CONTROL CARD COULD NOT BE OPENED"
+002490         MOVE 16 TO RETURN-CODE
+002500         GO TO 1000-EXIT
+002510     END-IF.
+002520     READ IFT-CTL-FILE
+002530         AT END
+002540             DISPLAY "IFT0002E CONTROL CARD FILE IS EMPTY"
+002550             MOVE 16 TO RETURN-CODE
+002560             CLOSE IFT-CTL-FILE
+002570             GO TO 1000-EXIT
+002580     END-READ.
+002590     CLOSE IFT-CTL-FILE.
+002600
+002610     OPEN INPUT  IFT-TRAN-FILE.
+002611     IF IFT-TRAN-FILE-STATUS NOT = "00"
+002612         DISPLAY "IFT0003E TRANSACTION FILE COULD NOT BE OPENED"
+002613         MOVE 16 TO RETURN-CODE
+002614         GO TO 1000-EXIT
+002615     END-IF.
+002620     OPEN OUTPUT IFT-RPT-FILE.
+002621     IF IFT-RPT-FILE-STATUS NOT = "00"
+002622         DISPLAY "IFT0004E REPORT FILE COULD NOT BE OPENED"
+002623         MOVE 16 TO RETURN-CODE
+002624         GO TO 1000-EXIT
+002625     END-IF.
+002630     OPEN OUTPUT IFT-SUS-FILE.
+002631     IF IFT-SUS-FILE-STATUS NOT = "00"
+002632         DISPLAY "IFT0005E SUSPENSE FILE COULD NOT BE OPENED"
+002633         MOVE 16 TO RETURN-CODE
+002634         GO TO 1000-EXIT
+002635     END-IF.
+002640     OPEN OUTPUT IFT-CHKOUT-FILE.
+002641     IF IFT-CHKOUT-FILE-STATUS NOT = "00"
+002642         DISPLAY "IFT0006E CHECKPOINT FILE COULD NOT BE OPENED"
+002643         MOVE 16 TO RETURN-CODE
+002644         GO TO 1000-EXIT
+002645     END-IF.
+002650
+002660     PERFORM 1100-WRITE-REPORT-HEADINGS THRU 1100-EXIT.
+002670     PERFORM 1200-READ-RESTART-CHECKPOINT THRU 1200-EXIT.
+002680     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+002690 1000-EXIT.
+002700     EXIT.
+002710
+002720******************************************************
+002730*  1100-WRITE-REPORT-HEADINGS                         *
+002740******************************************************
+002750 1100-WRITE-REPORT-HEADINGS.
+002760     MOVE SPACES TO IFT-RPT-HEADING-1.
+002770     MOVE IFT-RUN-DATE TO IFT-RH1-RUN-DATE.
+002780     MOVE IFT-RUN-TIME TO IFT-RH1-RUN-TIME.
+002790     WRITE IFT-RPT-RECORD FROM IFT-RPT-HEADING-1
+002800         AFTER ADVANCING PAGE.
+002810     WRITE IFT-RPT-RECORD FROM IFT-RPT-HEADING-2
+002820         AFTER ADVANCING 2 LINES.
+002830 1100-EXIT.
+002840     EXIT.
+002850
+002860******************************************************
+002870*  1200-READ-RESTART-CHECKPOINT - IF THE CONTROL CARD *
+002880*  ASKS FOR A RESTART AND A PRIOR CHECKPOINT EXISTS,  *
+002890*  RESTORE THE RUN COUNTERS AND REMEMBER THE LAST KEY *
+002900*  PROCESSED SO 2000-PROCESS-TRAN-FILE CAN SKIP BACK  *
+002910*  UP TO THAT POINT.                                  *
+002920******************************************************
+002930 1200-READ-RESTART-CHECKPOINT.
+002940     IF NOT IFT-CTL-RESTART-YES
+002950         GO TO 1200-EXIT
+002960     END-IF.
+002970     OPEN INPUT IFT-CHKIN-FILE.
+002980     IF IFT-CHKIN-FILE-STATUS NOT = "00"
+002990         DISPLAY "IFT0010I NO PRIOR CHECKPOINT - STARTING CLEAN"
+003000         GO TO 1200-EXIT
+003010     END-IF.
+003030     READ IFT-CHKIN-FILE
+003040         AT END SET IFT-CHKIN-AT-EOF TO TRUE
+003050     END-READ.
+003060     IF NOT IFT-CHKIN-AT-EOF
+003070         MOVE IFT-CHK-LAST-RECORD-ID OF IFT-CHKIN-RECORD
+003080             TO IFT-RESTART-KEY
+003090         MOVE IFT-CHK-RECORDS-READ OF IFT-CHKIN-RECORD
+003100             TO IFT-RECORDS-READ
+003110         MOVE IFT-CHK-RECORDS-MATCH OF IFT-CHKIN-RECORD
+003120             TO IFT-RECORDS-MATCHED
+003130         MOVE IFT-CHK-RECORDS-FAIL OF IFT-CHKIN-RECORD
+003140             TO IFT-RECORDS-FAILED
+003141         MOVE IFT-CHK-EXCEPTION-COUNT OF IFT-CHKIN-RECORD
+003142             TO IFT-EXCEPTION-LINE-COUNT
+003150         SET IFT-STILL-SKIPPING TO TRUE
+003160         DISPLAY "IFT0011I RESTARTING AFTER RECORD "
+003170                 IFT-RESTART-KEY
+003180     END-IF.
+003190     CLOSE IFT-CHKIN-FILE.
+003200 1200-EXIT.
+003210     EXIT.
+003220
+003230******************************************************
+003240*  2000-PROCESS-TRAN-FILE - ONE ITERATION PER         *
+003250*  TRANSACTION ALREADY IN THE RECORD AREA.  EITHER    *
+003260*  SKIPS PAST WORK DONE BEFORE A RESTART OR RUNS THE   *
+003270*  FULL EDIT AND CHECKPOINT LOGIC, THEN READS THE      *
+003280*  NEXT TRANSACTION.                                   *
+003290******************************************************
+003300 2000-PROCESS-TRAN-FILE.
+003310     IF IFT-STILL-SKIPPING
+003320         PERFORM 2060-CHECK-RESTART-KEY THRU 2060-EXIT
+003330     ELSE
+003340         PERFORM 2200-EDIT-TRANSACTION THRU 2200-EXIT
+003350         PERFORM 2400-CHECKPOINT THRU 2400-EXIT
+003360     END-IF.
+003370     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+003380 2000-EXIT.
+003390     EXIT.
+003400
+003410******************************************************
+003420*  2060-CHECK-RESTART-KEY                              *
+003430******************************************************
+003440 2060-CHECK-RESTART-KEY.
+003450     IF IFT-TRAN-RECORD-ID = IFT-RESTART-KEY
+003460         MOVE "N" TO IFT-SKIP-SWITCH
+003470     END-IF.
+003480 2060-EXIT.
+003490     EXIT.
+003500
+003510******************************************************
+003520*  2100-READ-TRANSACTION                               *
+003530******************************************************
+003540 2100-READ-TRANSACTION.
+003550     READ IFT-TRAN-FILE
+003560         AT END SET IFT-END-OF-FILE TO TRUE
+003570     END-READ.
+003580 2100-EXIT.
+003590     EXIT.
+003600
+003610******************************************************
+003620*  2200-EDIT-TRANSACTION - RUNS EVERY FIELD-LEVEL     *
+003630*  EDIT AGAINST THE CURRENT TRANSACTION AND TALLIES   *
+003640*  THE RECORD AS MATCHED OR FAILED.                    *
+003650******************************************************
+003660 2200-EDIT-TRANSACTION.
+003670     ADD 1 TO IFT-RECORDS-READ.
+003680     MOVE "N" TO IFT-EDIT-FAILED-SWITCH.
+003690     PERFORM 2210-EDIT-THRESHOLD    THRU 2210-EXIT.
+003700     PERFORM 2220-EDIT-DATE-RANGE   THRU 2220-EXIT.
+003710     PERFORM 2230-EDIT-VALID-CODE   THRU 2230-EXIT.
+003720     PERFORM 2240-EDIT-AMOUNT       THRU 2240-EXIT.
+003730     IF IFT-EDIT-HAS-FAILED
+003740         ADD 1 TO IFT-RECORDS-FAILED
+003750     ELSE
+003760         ADD 1 TO IFT-RECORDS-MATCHED
+003770     END-IF.
+003780 2200-EXIT.
+003790     EXIT.
+003800
+003810******************************************************
+003820*  2210-EDIT-THRESHOLD (REASON RC01) - THE ORIGINAL   *
+003830*  IF X NOT = 10 TEST, NOW AGAINST THE CONTROL-CARD   *
+003840*  THRESHOLD RATHER THAN A COMPILED LITERAL.           *
+003850******************************************************
+003860 2210-EDIT-THRESHOLD.
+003870     IF IFT-TRAN-CHECK-VALUE NOT = IFT-CTL-THRESHOLD
+003880         MOVE "RC01" TO IFT-REASON-CODE
+003890         MOVE "CHECK VALUE NOT EQUAL TO THRESHOLD"
+003900             TO IFT-REASON-TEXT
+003910         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+003920     END-IF.
+003930 2210-EXIT.
+003940     EXIT.
+003950
+003960******************************************************
+003970*  2220-EDIT-DATE-RANGE (REASON RC02)                  *
+003980******************************************************
+003990 2220-EDIT-DATE-RANGE.
+004000     IF IFT-TRAN-EFF-DATE < IFT-CTL-DATE-LOW
+004010        OR IFT-TRAN-EFF-DATE > IFT-CTL-DATE-HIGH
+004020         MOVE "RC02" TO IFT-REASON-CODE
+004030         MOVE "EFFECTIVE DATE NOT WITHIN VALID RANGE"
+004040             TO IFT-REASON-TEXT
+004050         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+004060     END-IF.
+004070 2220-EXIT.
+004080     EXIT.
+004090
+004100******************************************************
+004110*  2230-EDIT-VALID-CODE (REASON RC03)                  *
+004120******************************************************
+004130 2230-EDIT-VALID-CODE.
+004140     MOVE "N" TO IFT-VALID-CODE-SWITCH.
+004150     PERFORM 2235-SEARCH-VALID-CODE THRU 2235-EXIT
+004160         VARYING IFT-SUBSCRIPT FROM 1 BY 1
+004170         UNTIL IFT-SUBSCRIPT > 4
+004180            OR IFT-CODE-IS-VALID.
+004190     IF NOT IFT-CODE-IS-VALID
+004200         MOVE "RC03" TO IFT-REASON-CODE
+004210         MOVE "TRANSACTION CODE NOT IN VALID LIST"
+004220             TO IFT-REASON-TEXT
+004230         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+004240     END-IF.
+004250 2230-EXIT.
+004260     EXIT.
+004270
+004280 2235-SEARCH-VALID-CODE.
+004290     IF IFT-TRAN-CODE = IFT-VALID-CODE-ENTRY (IFT-SUBSCRIPT)
+004300         SET IFT-CODE-IS-VALID TO TRUE
+004310     END-IF.
+004320 2235-EXIT.
+004330     EXIT.
+004340
+004350******************************************************
+004360*  2240-EDIT-AMOUNT (REASON RC04)                      *
+004370******************************************************
+004380 2240-EDIT-AMOUNT.
+004390     IF IFT-TRAN-AMOUNT < ZERO
+004400         MOVE "RC04" TO IFT-REASON-CODE
+004410         MOVE "AMOUNT IS NEGATIVE"
+004420             TO IFT-REASON-TEXT
+004430         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+004440     END-IF.
+004450 2240-EXIT.
+004460     EXIT.
+004470
+004480******************************************************
+004490*  2300-WRITE-EXCEPTION - PRINTS ONE EXCEPTION REPORT *
+004500*  LINE AND ONE SUSPENSE INTERFACE RECORD FOR THE      *
+004510*  FAILING EDIT.  A RECORD FAILING MORE THAN ONE EDIT  *
+004520*  PRODUCES ONE LINE/RECORD PER REASON.                *
+004530******************************************************
+004540 2300-WRITE-EXCEPTION.
+004550     SET IFT-EDIT-HAS-FAILED TO TRUE.
+004560     ADD 1 TO IFT-EXCEPTION-LINE-COUNT.
+004570
+004580     MOVE SPACES              TO IFT-RPT-DETAIL-LINE.
+004590     MOVE IFT-TRAN-RECORD-ID  TO IFT-RD-RECORD-ID.
+004600     MOVE IFT-TRAN-EFF-DATE   TO IFT-RD-EFF-DATE.
+004610     MOVE IFT-TRAN-CHECK-VALUE TO IFT-RD-CHECK-VALUE.
+004620     MOVE IFT-CTL-THRESHOLD   TO IFT-RD-EXPECTED-VALUE.
+004630     MOVE IFT-REASON-CODE     TO IFT-RD-REASON-CODE.
+004640     MOVE IFT-REASON-TEXT     TO IFT-RD-REASON-TEXT.
+004650     WRITE IFT-RPT-RECORD FROM IFT-RPT-DETAIL-LINE
+004660         AFTER ADVANCING 1 LINE.
+004670
+004680     MOVE SPACES               TO IFT-SUSPENSE-RECORD.
+004690     MOVE IFT-TRAN-RECORD-ID   TO IFT-SUS-RECORD-ID.
+004700     MOVE IFT-TRAN-EFF-DATE    TO IFT-SUS-EFF-DATE.
+004710     MOVE IFT-TRAN-CHECK-VALUE TO IFT-SUS-CHECK-VALUE.
+004720     MOVE IFT-CTL-THRESHOLD    TO IFT-SUS-EXPECTED-VALUE.
+004730     MOVE IFT-REASON-CODE      TO IFT-SUS-REASON-CODE.
+004740     MOVE IFT-TRAN-AMOUNT      TO IFT-SUS-AMOUNT.
+004750     MOVE IFT-TRAN-DESCRIPTION TO IFT-SUS-DESCRIPTION.
+004760     MOVE IFT-RUN-DATE         TO IFT-SUS-RUN-DATE.
+004770     MOVE IFT-RUN-TIME         TO IFT-SUS-RUN-TIME.
+004780     WRITE IFT-SUSPENSE-RECORD.
+004790 2300-EXIT.
+004800     EXIT.
+004810
+004820******************************************************
+004830*  2400-CHECKPOINT - EVERY IFT-CTL-CHECKPOINT-INTVL   *
+004840*  RECORDS, SNAPSHOT THE LAST KEY PROCESSED AND THE    *
+004850*  RUNNING COUNTERS TO THE CHECKPOINT FILE.            *
+004860******************************************************
+004870 2400-CHECKPOINT.
+004880     ADD 1 TO IFT-CHECKPOINT-COUNTER.
+004890     IF IFT-CHECKPOINT-COUNTER < IFT-CTL-CHECKPOINT-INTVL
+004900         GO TO 2400-EXIT
+004910     END-IF.
+004920     MOVE IFT-TRAN-RECORD-ID
+004930         TO IFT-CHK-LAST-RECORD-ID OF IFT-CHKOUT-RECORD.
+004940     MOVE IFT-RECORDS-READ
+004950         TO IFT-CHK-RECORDS-READ OF IFT-CHKOUT-RECORD.
+004960     MOVE IFT-RECORDS-MATCHED
+004970         TO IFT-CHK-RECORDS-MATCH OF IFT-CHKOUT-RECORD.
+004980     MOVE IFT-RECORDS-FAILED
+004990         TO IFT-CHK-RECORDS-FAIL OF IFT-CHKOUT-RECORD.
+004995     MOVE IFT-EXCEPTION-LINE-COUNT
+004996         TO IFT-CHK-EXCEPTION-COUNT OF IFT-CHKOUT-RECORD.
+005000     MOVE IFT-RUN-DATE
+005010         TO IFT-CHK-CHECKPOINT-DATE OF IFT-CHKOUT-RECORD.
+005020     MOVE IFT-RUN-TIME
+005030         TO IFT-CHK-CHECKPOINT-TIME OF IFT-CHKOUT-RECORD.
+005040     WRITE IFT-CHKOUT-RECORD.
+005050     MOVE ZERO TO IFT-CHECKPOINT-COUNTER.
+005060 2400-EXIT.
+005070     EXIT.
+005080
+005090******************************************************
+005100*  3000-FINALIZE - PRINT THE SUMMARY, CLOSE FILES AND *
+005110*  SET THE STEP RETURN CODE FROM THE TOLERANCE ON THE *
+005120*  CONTROL CARD.                                       *
+005130******************************************************
+005140 3000-FINALIZE.
+005150     PERFORM 3100-WRITE-SUMMARY THRU 3100-EXIT.
+005160     CLOSE IFT-TRAN-FILE.
+005170     CLOSE IFT-RPT-FILE.
+005180     CLOSE IFT-SUS-FILE.
+005190     CLOSE IFT-CHKOUT-FILE.
+005195     PERFORM 3150-RESET-RESTART-SWITCH THRU 3150-EXIT.
+005200     PERFORM 3200-SET-RETURN-CODE THRU 3200-EXIT.
+005210 3000-EXIT.
+005220     EXIT.
+005230
+005240******************************************************
+005250*  3100-WRITE-SUMMARY                                  *
+005260******************************************************
+005270 3100-WRITE-SUMMARY.
+005280     MOVE SPACES TO IFT-RPT-SUMMARY-LINE.
+005290     MOVE "RECORDS READ  . . . . . . . . . . ." TO IFT-RS-LABEL.
+005300     MOVE IFT-RECORDS-READ TO IFT-RS-COUNT.
+005310     WRITE IFT-RPT-RECORD FROM IFT-RPT-SUMMARY-LINE
+005320         AFTER ADVANCING 2 LINES.
+005330
+005340     MOVE SPACES TO IFT-RPT-SUMMARY-LINE.
+005350     MOVE "RECORDS MATCHED . . . . . . . . . ." TO IFT-RS-LABEL.
+005360     MOVE IFT-RECORDS-MATCHED TO IFT-RS-COUNT.
+005370     WRITE IFT-RPT-RECORD FROM IFT-RPT-SUMMARY-LINE
+005380         AFTER ADVANCING 1 LINE.
+005390
+005400     MOVE SPACES TO IFT-RPT-SUMMARY-LINE.
+005410     MOVE "RECORDS FAILED  . . . . . . . . . ." TO IFT-RS-LABEL.
+005420     MOVE IFT-RECORDS-FAILED TO IFT-RS-COUNT.
+005430     WRITE IFT-RPT-RECORD FROM IFT-RPT-SUMMARY-LINE
+005440         AFTER ADVANCING 1 LINE.
+005450
+005460     MOVE SPACES TO IFT-RPT-SUMMARY-LINE.
+005470     MOVE "EXCEPTION LINES WRITTEN . . . . . ." TO IFT-RS-LABEL.
+005480     MOVE IFT-EXCEPTION-LINE-COUNT TO IFT-RS-COUNT.
+005490     WRITE IFT-RPT-RECORD FROM IFT-RPT-SUMMARY-LINE
+005500         AFTER ADVANCING 1 LINE.
+005510 3100-EXIT.
+005520     EXIT.
+005530
+005531******************************************************
+005532*  3150-RESET-RESTART-SWITCH - A RESTART RUN THAT      *
+005533*  REACHES THIS POINT HAS CAUGHT UP THROUGH THE PRIOR  *
+005534*  CHECKPOINT SUCCESSFULLY (A FAILED CATCH-UP ABENDS   *
+005535*  THE RUN BEFORE 3000-FINALIZE IS EVER PERFORMED), SO *
+005536*  THE CONTROL CARD IS REWRITTEN WITH THE SWITCH BACK  *
+005537*  TO "N" - OTHERWISE THE NEXT NORMAL RUN WOULD SKIP   *
+005538*  THE WHOLE FILE LOOKING FOR A KEY FROM YESTERDAY'S   *
+005539*  TRANSACTION FILE.                                   *
+005540******************************************************
+005541 3150-RESET-RESTART-SWITCH.
+005542     IF NOT IFT-CTL-RESTART-YES
+005543         GO TO 3150-EXIT
+005544     END-IF.
+005545     MOVE "N" TO IFT-CTL-RESTART-SWITCH.
+005546     OPEN OUTPUT IFT-CTL-FILE.
+005547     IF IFT-CTL-FILE-STATUS NOT = "00"
+005548         DISPLAY "IFT0013W CONTROL CARD RESTART SWITCH NOT RESET"
+005549         GO TO 3150-EXIT
+005550     END-IF.
+005551     WRITE IFT-CONTROL-RECORD.
+005552     CLOSE IFT-CTL-FILE.
+005553 3150-EXIT.
+005554     EXIT.
+005555
+005560******************************************************
+005570*  3200-SET-RETURN-CODE - RC=8 WHEN THE FAILED-RECORD *
+005560*  COUNT EXCEEDS THE TOLERANCE ON THE CONTROL CARD SO  *
+005570*  THE JCL CAN FAIL THE JOB; RC=4 ON ANY EXCEPTION     *
+005580*  WITHIN TOLERANCE; OTHERWISE RC=0.                   *
+005590******************************************************
+005600 3200-SET-RETURN-CODE.
+005610     IF IFT-RECORDS-FAILED > IFT-CTL-TOLERANCE
+005620         DISPLAY "IFT0099W EXCEPTION COUNT EXCEEDS TOLERANCE"
+005630         MOVE 8 TO RETURN-CODE
+005640     ELSE
+005650         IF IFT-RECORDS-FAILED > ZERO
+005660             MOVE 4 TO RETURN-CODE
+005670         ELSE
+005680             MOVE 0 TO RETURN-CODE
+005690         END-IF
+005700     END-IF.
+005710 3200-EXIT.
+005720     EXIT.
