@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    IFTMAINT.
+000120 AUTHOR.        D MCCARRON.
+000130 INSTALLATION.  DAILY OPERATIONS.
+000140 DATE-WRITTEN.  08/08/2026.
+000150 DATE-COMPILED.
+000160
+000170******************************************************
+000180*  MODIFICATION HISTORY                               *
+000190*  --------------------------------------------------  *
+000200*  08/08/2026  DM   ORIGINAL PROGRAM.  APPLIES OPERATOR *
+000210*                   THRESHOLD-MAINTENANCE TRANSACTIONS  *
+000220*                   TO THE IFNOTTHEN CONTROL RECORD SO  *
+000230*                   THE THRESHOLD CAN BE CHANGED         *
+000240*                   WITHOUT A PROGRAM CHANGE, WITH EVERY *
+000250*                   CHANGE LOGGED (WHO, OLD VALUE, NEW   *
+000260*                   VALUE, EFFECTIVE DATE).  RUN AS THE  *
+000270*                   STEP AHEAD OF IFNOTTHEN IN THE       *
+000280*                   OVERNIGHT JOB STREAM.                *
+000290******************************************************
+000300
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER.   IBM-370.
+000340 OBJECT-COMPUTER.   IBM-370.
+000350
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT IFT-CTLIN-FILE
+000390         ASSIGN TO CTLOLD
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS IFT-CTLIN-FILE-STATUS.
+000420
+000430     SELECT IFT-CTLOUT-FILE
+000440         ASSIGN TO CTLNEW
+000450         ORGANIZATION IS SEQUENTIAL
+000460         FILE STATUS IS IFT-CTLOUT-FILE-STATUS.
+000470
+000480     SELECT IFT-MNT-FILE
+000490         ASSIGN TO MNTIN
+000500         ORGANIZATION IS SEQUENTIAL
+000510         FILE STATUS IS IFT-MNT-FILE-STATUS.
+000520
+000530     SELECT IFT-CHGLOG-FILE
+000540         ASSIGN TO CHGLOG
+000550         ORGANIZATION IS SEQUENTIAL
+000560         FILE STATUS IS IFT-CHGLOG-FILE-STATUS.
+000570
+000580 DATA DIVISION.
+000590 FILE SECTION.
+000600 FD  IFT-CTLIN-FILE
+000610     RECORDING MODE IS F
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY IFTCTL REPLACING ==IFT-CONTROL-RECORD==
+000640                          BY ==IFT-CTLIN-RECORD==.
+000650
+000660 FD  IFT-CTLOUT-FILE
+000670     RECORDING MODE IS F
+000680     LABEL RECORDS ARE STANDARD.
+000690     COPY IFTCTL REPLACING ==IFT-CONTROL-RECORD==
+000700                          BY ==IFT-CTLOUT-RECORD==.
+000710
+000720 FD  IFT-MNT-FILE
+000730     RECORDING MODE IS F
+000740     LABEL RECORDS ARE STANDARD.
+000750     COPY IFTMNTX.
+000760
+000770 FD  IFT-CHGLOG-FILE
+000780     RECORDING MODE IS F
+000790     LABEL RECORDS ARE STANDARD.
+000800 01  IFT-CHGLOG-RECORD               PIC X(133).
+000810
+000820 WORKING-STORAGE SECTION.
+000830
+000840 77  IFT-CTLIN-FILE-STATUS        PIC X(02) VALUE SPACES.
+000850 77  IFT-CTLOUT-FILE-STATUS       PIC X(02) VALUE SPACES.
+000860 77  IFT-MNT-FILE-STATUS          PIC X(02) VALUE SPACES.
+000870 77  IFT-CHGLOG-FILE-STATUS       PIC X(02) VALUE SPACES.
+000880
+000890 77  IFT-MNT-EOF-SWITCH           PIC X(01) VALUE "N".
+000900     88  IFT-MNT-END-OF-FILE                 VALUE "Y".
+000910
+000920 77  IFT-CHANGE-COUNT             PIC 9(05) COMP-3 VALUE ZERO.
+000930 77  IFT-OLD-THRESHOLD            PIC 9(02) VALUE ZERO.
+000940 77  IFT-RUN-DATE                 PIC 9(08) VALUE ZERO.
+000950 77  IFT-RUN-TIME                 PIC 9(06) VALUE ZERO.
+000960
+000970 01  IFT-CHG-HEADING-1.
+000980     05  FILLER                   PIC X(01) VALUE SPACES.
+000990     05  FILLER                   PIC X(40)
+001000         VALUE "IFTMAINT THRESHOLD CHANGE LOG".
+001010     05  FILLER                   PIC X(10) VALUE "RUN DATE ".
+001020     05  IFT-CH1-RUN-DATE         PIC 9(08).
+001030     05  FILLER                   PIC X(74) VALUE SPACES.
+001040
+001050 01  IFT-CHG-HEADING-2.
+001060     05  FILLER                   PIC X(01) VALUE SPACES.
+001070     05  FILLER                   PIC X(10) VALUE "CHANGED BY".
+001080     05  FILLER                   PIC X(14) VALUE "OLD THRESHOLD".
+001090     05  FILLER                   PIC X(14) VALUE "NEW THRESHOLD".
+001100     05  FILLER                   PIC X(16) VALUE "EFF DATE".
+001110     05  FILLER                   PIC X(78) VALUE SPACES.
+001120
+001130 01  IFT-CHG-DETAIL-LINE.
+001140     05  FILLER                   PIC X(01) VALUE SPACES.
+001150     05  IFT-CD-CHANGED-BY        PIC X(08).
+001160     05  FILLER                   PIC X(04) VALUE SPACES.
+001170     05  IFT-CD-OLD-THRESHOLD     PIC Z9.
+001180     05  FILLER                   PIC X(12) VALUE SPACES.
+001190     05  IFT-CD-NEW-THRESHOLD     PIC Z9.
+001200     05  FILLER                   PIC X(12) VALUE SPACES.
+001210     05  IFT-CD-EFFECTIVE-DATE    PIC 9(08).
+001220     05  FILLER                   PIC X(84) VALUE SPACES.
+001230
+001240 01  IFT-CHG-REJECT-LINE.
+001250     05  FILLER                   PIC X(01) VALUE SPACES.
+001260     05  FILLER                   PIC X(30)
+001270         VALUE "REJECTED - UNKNOWN ACTION CODE".
+001280     05  IFT-CR-ACTION-CODE       PIC X(02).
+001290     05  FILLER                   PIC X(100) VALUE SPACES.
+001300
+001310 PROCEDURE DIVISION.
+001320
+001330******************************************************
+001340*  0000-MAINLINE                                      *
+001350******************************************************
+001360 0000-MAINLINE.
+001370     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001380     IF RETURN-CODE = 16
+001390         GO TO 0000-EXIT
+001400     END-IF.
+001410     PERFORM 2000-PROCESS-MNT-FILE THRU 2000-EXIT
+001420         UNTIL IFT-MNT-END-OF-FILE.
+001430     PERFORM 3000-FINALIZE THRU 3000-EXIT.
+001440 0000-EXIT.
+001450     STOP RUN.
+001460
+001470******************************************************
+001480*  1000-INITIALIZE - READ THE CURRENT CONTROL RECORD, *
+001490*  CARRY IT FORWARD AS THE OUTPUT RECORD, AND PRIME    *
+001500*  THE FIRST MAINTENANCE TRANSACTION.                  *
+001510******************************************************
+001520 1000-INITIALIZE.
+001530     ACCEPT IFT-RUN-DATE FROM DATE YYYYMMDD.
+001540     ACCEPT IFT-RUN-TIME FROM TIME.
+001550     OPEN INPUT IFT-CTLIN-FILE.
+001560     IF IFT-CTLIN-FILE-STATUS NOT = "00"
+001570         DISPLAY "IFM0001E CURRENT CONTROL CARD NOT FOUND"
+001580         MOVE 16 TO RETURN-CODE
+001590         GO TO 1000-EXIT
+001600     END-IF.
+001610     READ IFT-CTLIN-FILE
+001620         AT END
+001630             DISPLAY "IFM0002E CURRENT CONTROL CARD IS EMPTY"
+001640             MOVE 16 TO RETURN-CODE
+001650             CLOSE IFT-CTLIN-FILE
+001660             GO TO 1000-EXIT
+001670     END-READ.
+001680     MOVE IFT-CTLIN-RECORD TO IFT-CTLOUT-RECORD.
+001690     CLOSE IFT-CTLIN-FILE.
+001700
+001710     OPEN INPUT  IFT-MNT-FILE.
+001711     IF IFT-MNT-FILE-STATUS NOT = "00"
+001712         DISPLAY "IFM0003E MAINTENANCE TRANSACTION FILE NOT FOUND"
+001713         MOVE 16 TO RETURN-CODE
+001714         GO TO 1000-EXIT
+001715     END-IF.
+001720     OPEN OUTPUT IFT-CTLOUT-FILE.
+001721     IF IFT-CTLOUT-FILE-STATUS NOT = "00"
+001722         DISPLAY "IFM0004E NEW CONTROL CARD COULD NOT BE OPENED"
+001723         MOVE 16 TO RETURN-CODE
+001724         GO TO 1000-EXIT
+001725     END-IF.
+001730     OPEN OUTPUT IFT-CHGLOG-FILE.
+001731     IF IFT-CHGLOG-FILE-STATUS NOT = "00"
+001732         DISPLAY "IFM0005E CHANGE LOG FILE COULD NOT BE OPENED"
+001733         MOVE 16 TO RETURN-CODE
+001734         GO TO 1000-EXIT
+001735     END-IF.
+001740
+001750     MOVE SPACES TO IFT-CHG-HEADING-1.
+001760     MOVE IFT-RUN-DATE TO IFT-CH1-RUN-DATE.
+001770     WRITE IFT-CHGLOG-RECORD FROM IFT-CHG-HEADING-1
+001780         AFTER ADVANCING PAGE.
+001790     WRITE IFT-CHGLOG-RECORD FROM IFT-CHG-HEADING-2
+001800         AFTER ADVANCING 2 LINES.
+001810
+001820     PERFORM 2100-READ-MAINT-TRAN THRU 2100-EXIT.
+001830 1000-EXIT.
+001840     EXIT.
+001850
+001860******************************************************
+001870*  2000-PROCESS-MNT-FILE                               *
+001880******************************************************
+001890 2000-PROCESS-MNT-FILE.
+001900     PERFORM 2200-APPLY-MAINT-TRAN THRU 2200-EXIT.
+001910     PERFORM 2100-READ-MAINT-TRAN THRU 2100-EXIT.
+001920 2000-EXIT.
+001930     EXIT.
+001940
+001950******************************************************
+001960*  2100-READ-MAINT-TRAN                                *
+001970******************************************************
+001980 2100-READ-MAINT-TRAN.
+001990     READ IFT-MNT-FILE
+002000         AT END SET IFT-MNT-END-OF-FILE TO TRUE
+002010     END-READ.
+002020 2100-EXIT.
+002030     EXIT.
+002040
+002050******************************************************
+002060*  2200-APPLY-MAINT-TRAN - THE ONLY ACTION CODE TODAY  *
+002070*  IS "UT" (UPDATE THRESHOLD).  UNKNOWN ACTION CODES   *
+002080*  ARE REJECTED AND LOGGED, NOT APPLIED.               *
+002090******************************************************
+002100 2200-APPLY-MAINT-TRAN.
+002110     IF IFT-MNT-UPDATE-THRESHOLD
+002120         PERFORM 2210-UPDATE-THRESHOLD THRU 2210-EXIT
+002130     ELSE
+002140         PERFORM 2290-REJECT-MAINT-TRAN THRU 2290-EXIT
+002150     END-IF.
+002160 2200-EXIT.
+002170     EXIT.
+002180
+002190 2210-UPDATE-THRESHOLD.
+002200     MOVE IFT-CTL-THRESHOLD OF IFT-CTLOUT-RECORD
+002210         TO IFT-OLD-THRESHOLD.
+002220     MOVE IFT-MNT-NEW-THRESHOLD
+002230         TO IFT-CTL-THRESHOLD OF IFT-CTLOUT-RECORD.
+002240     MOVE IFT-MNT-CHANGED-BY
+002250         TO IFT-CTL-LAST-CHANGED-BY OF IFT-CTLOUT-RECORD.
+002260     MOVE IFT-RUN-DATE
+002270         TO IFT-CTL-LAST-CHANGED-DATE OF IFT-CTLOUT-RECORD.
+002280     ADD 1 TO IFT-CHANGE-COUNT.
+002290
+002300     MOVE SPACES TO IFT-CHG-DETAIL-LINE.
+002310     MOVE IFT-MNT-CHANGED-BY    TO IFT-CD-CHANGED-BY.
+002320     MOVE IFT-OLD-THRESHOLD     TO IFT-CD-OLD-THRESHOLD.
+002330     MOVE IFT-MNT-NEW-THRESHOLD TO IFT-CD-NEW-THRESHOLD.
+002340     MOVE IFT-MNT-EFFECTIVE-DATE TO IFT-CD-EFFECTIVE-DATE.
+002350     WRITE IFT-CHGLOG-RECORD FROM IFT-CHG-DETAIL-LINE
+002360         AFTER ADVANCING 1 LINE.
+002370 2210-EXIT.
+002380     EXIT.
+002390
+002400 2290-REJECT-MAINT-TRAN.
+002410     MOVE SPACES TO IFT-CHG-REJECT-LINE.
+002420     MOVE IFT-MNT-ACTION-CODE TO IFT-CR-ACTION-CODE.
+002430     WRITE IFT-CHGLOG-RECORD FROM IFT-CHG-REJECT-LINE
+002440         AFTER ADVANCING 1 LINE.
+002450 2290-EXIT.
+002460     EXIT.
+002470
+002480******************************************************
+002490*  3000-FINALIZE - WRITE OUT THE UPDATED CONTROL       *
+002500*  RECORD SO IFNOTTHEN PICKS IT UP ON THE NEXT RUN.    *
+002510******************************************************
+002520 3000-FINALIZE.
+002530     WRITE IFT-CTLOUT-RECORD.
+002540     CLOSE IFT-MNT-FILE.
+002550     CLOSE IFT-CTLOUT-FILE.
+002560     CLOSE IFT-CHGLOG-FILE.
+002570     DISPLAY "IFM0099I THRESHOLD CHANGES APPLIED: "
+002580             IFT-CHANGE-COUNT.
+002590 3000-EXIT.
+002600     EXIT.
